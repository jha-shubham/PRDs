@@ -4,9 +4,9 @@ AUTHOR. DEVELOPMENT-TEAM.
 DATE-WRITTEN. JULY-25-2025.
 DATE-COMPILED. JULY-25-2025.
 
-* PRD Management System - COBOL Implementation
-* Version: 1.2.0 | Last Updated: July 25, 2025
-* Classic enterprise-grade PRD management in COBOL
+*> PRD Management System - COBOL Implementation
+*> Version: 1.2.0 | Last Updated: July 25, 2025
+*> Classic enterprise-grade PRD management in COBOL
 
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
@@ -25,6 +25,22 @@ FILE-CONTROL.
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS REPORT-STATUS.
 
+    SELECT AUDIT-FILE ASSIGN TO "PRDAUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "PRDCKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
+    SELECT CSV-FILE ASSIGN TO "PRDEXPORT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-STATUS.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "PRDEXCEPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCEPTION-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD  PRD-FILE.
@@ -49,14 +65,44 @@ FD  PRD-FILE.
     05 PRD-COMPLETION-PCT      PIC 9(3).
     05 PRD-CREATED-DATE        PIC X(10).
     05 PRD-UPDATED-DATE        PIC X(10).
-    05 PRD-TAGS                PIC X(100).
+    *> Fixed 5x20 tag slots replaced the old single PIC X(100)
+    *> comma-delimited tag string, same 100-byte span. PRDDATA.DAT
+    *> is expected to be reloaded (not carried forward) across this
+    *> layout change - a file written under the old layout will read
+    *> back with its tag bytes mis-sliced into these 20-byte fields
+    *> rather than reparsed, since INITIALIZATION preserves an
+    *> existing file byte-for-byte rather than converting it.
+    05 PRD-TAGS.
+       10 PRD-TAG              OCCURS 5 TIMES PIC X(20).
 
 FD  REPORT-FILE.
 01  REPORT-LINE                PIC X(120).
 
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    05 AUDIT-PRD-ID            PIC X(20).
+    05 AUDIT-OLD-STATUS        PIC 9(1).
+    05 AUDIT-NEW-STATUS        PIC 9(1).
+    05 AUDIT-OLD-COMPLETION-PCT PIC 9(3).
+    05 AUDIT-NEW-COMPLETION-PCT PIC 9(3).
+    05 AUDIT-TIMESTAMP         PIC X(19).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-LINE            PIC 9(4).
+
+FD  CSV-FILE.
+01  CSV-LINE                   PIC X(300).
+
+FD  EXCEPTION-FILE.
+01  EXCEPTION-LINE             PIC X(200).
+
 WORKING-STORAGE SECTION.
 01  FILE-STATUS                PIC X(2).
 01  REPORT-STATUS              PIC X(2).
+01  AUDIT-STATUS               PIC X(2).
+01  CKPT-STATUS                PIC X(2).
+01  CSV-STATUS                 PIC X(2).
+01  EXCEPTION-STATUS           PIC X(2).
 
 01  PROGRAM-CONSTANTS.
     05 PROGRAM-VERSION         PIC X(15) VALUE "v1.2.0".
@@ -90,6 +136,34 @@ WORKING-STORAGE SECTION.
     05 TOTAL-COMPLETION        PIC 9(6) VALUE ZERO.
     05 AVERAGE-COMPLETION      PIC 9(3)V9(2) VALUE ZERO.
 
+01  DASHBOARD-PASS-FIELDS.
+    05 WS-RECORD-SEQ           PIC 9(4) VALUE ZERO.
+    05 WS-CHECKPOINT-COUNT     PIC 9(4) VALUE ZERO.
+    05 WS-EXCEPTION-COUNT      PIC 9(4) VALUE ZERO.
+    05 WS-RECORD-VALID-FLAG    PIC X(1) VALUE 'Y'.
+       88 WS-RECORD-VALID      VALUE 'Y'.
+       88 WS-RECORD-INVALID    VALUE 'N'.
+
+01  CRITICAL-LIST-AREA.
+    05 CRITICAL-COUNT          PIC 9(4) VALUE ZERO.
+    05 CRITICAL-ENTRY OCCURS 1000 TIMES.
+       10 CRITICAL-TITLE       PIC X(50).
+       10 CRITICAL-STATUS-TXT  PIC X(15).
+       10 CRITICAL-PCT         PIC 9(3).
+
+01  HIGH-COMPLETION-LIST-AREA.
+    05 HIGH-COMPLETION-COUNT   PIC 9(4) VALUE ZERO.
+    05 HIGH-COMPLETION-ENTRY OCCURS 1000 TIMES.
+       10 HIGH-COMPLETION-TITLE PIC X(50).
+       10 HIGH-COMPLETION-PRIORITY-TXT PIC X(10).
+       10 HIGH-COMPLETION-PCT  PIC 9(3).
+
+01  TAG-BREAKDOWN-AREA.
+    05 TAG-BREAKDOWN-COUNT     PIC 9(4) VALUE ZERO.
+    05 TAG-BREAKDOWN-ENTRY OCCURS 100 TIMES.
+       10 TAG-BREAKDOWN-NAME   PIC X(20).
+       10 TAG-BREAKDOWN-TALLY  PIC 9(4).
+
 01  WORK-FIELDS.
     05 WS-INDEX                PIC 9(4).
     05 WS-COUNTER              PIC 9(4).
@@ -101,6 +175,25 @@ WORKING-STORAGE SECTION.
     05 WS-FORMATTED-DATE       PIC X(10).
     05 WS-SEARCH-TERM          PIC X(50).
     05 WS-FOUND-FLAG           PIC X(1) VALUE 'N'.
+    05 WS-MENU-CHOICE          PIC 9(1) VALUE ZERO.
+    05 WS-EXIT-FLAG            PIC X(1) VALUE 'N'.
+       88 USER-REQUESTED-EXIT  VALUE 'Y'.
+    05 WS-SEARCH-LEN           PIC 9(2) VALUE ZERO.
+    05 WS-MATCH-COUNT          PIC 9(4) VALUE ZERO.
+    05 WS-KEY-ID                PIC X(20).
+    05 WS-OLD-STATUS            PIC 9(1).
+    05 WS-OLD-COMPLETION-PCT    PIC 9(3).
+    05 WS-CURRENT-TIME.
+       10 WS-CURRENT-HH        PIC 9(2).
+       10 WS-CURRENT-MIN       PIC 9(2).
+       10 WS-CURRENT-SEC       PIC 9(2).
+       10 FILLER               PIC 9(2).
+    05 WS-AUDIT-TIMESTAMP       PIC X(19).
+    05 WS-TAG-INDEX             PIC 9(4).
+    05 WS-TAG-FOUND-FLAG        PIC X(1) VALUE 'N'.
+       88 WS-TAG-FOUND          VALUE 'Y'.
+    *> 5 tags x 20 chars + 4 comma separators = 104 bytes worst case
+    05 WS-TAG-DISPLAY           PIC X(104).
 
 01  SAMPLE-DATA-AREA.
     05 SAMPLE-COUNTER          PIC 9(2) VALUE 1.
@@ -126,36 +219,283 @@ WORKING-STORAGE SECTION.
     05 DIVIDER-LINE            PIC X(120) VALUE ALL "=".
 
 01  MENU-OPTIONS.
-    05 FILLER                  PIC X(50) VALUE "1. Display All PRDs".
-    05 FILLER                  PIC X(50) VALUE "2. Search PRDs".
-    05 FILLER                  PIC X(50) VALUE "3. Generate Analytics Report".
-    05 FILLER                  PIC X(50) VALUE "4. Load Sample Data".
-    05 FILLER                  PIC X(50) VALUE "5. Exit".
+    05 MENU-OPTION-TABLE.
+       10 FILLER               PIC X(50) VALUE "1. Display All PRDs".
+       10 FILLER               PIC X(50) VALUE "2. Search PRDs".
+       10 FILLER               PIC X(50) VALUE "3. Generate Analytics Report".
+       10 FILLER               PIC X(50) VALUE "4. Load Sample Data".
+       10 FILLER               PIC X(50) VALUE "5. Update PRD".
+       10 FILLER               PIC X(50) VALUE "6. Delete PRD".
+       10 FILLER               PIC X(50) VALUE "7. Exit".
+    05 MENU-OPTION REDEFINES MENU-OPTION-TABLE
+       OCCURS 7 TIMES          PIC X(50).
 
 PROCEDURE DIVISION.
 MAIN-LOGIC.
     PERFORM INITIALIZATION
     PERFORM DISPLAY-WELCOME
-    PERFORM LOAD-SAMPLE-DATA-ROUTINE
-    PERFORM GENERATE-ANALYTICS
-    PERFORM DISPLAY-DASHBOARD
+    PERFORM PROCESS-MENU UNTIL USER-REQUESTED-EXIT
     PERFORM CLEANUP
     STOP RUN.
 
+PROCESS-MENU.
+    PERFORM DISPLAY-MENU
+    ACCEPT WS-MENU-CHOICE
+    EVALUATE WS-MENU-CHOICE
+       WHEN 1
+          PERFORM DISPLAY-ALL-PRDS THRU DISPLAY-ALL-EXIT
+       WHEN 2
+          PERFORM SEARCH-PRDS THRU SEARCH-EXIT
+       WHEN 3
+          PERFORM GENERATE-ANALYTICS THRU ANALYTICS-EXIT
+          PERFORM DISPLAY-DASHBOARD
+       WHEN 4
+          PERFORM LOAD-SAMPLE-DATA-ROUTINE
+       WHEN 5
+          PERFORM UPDATE-PRD THRU UPDATE-EXIT
+       WHEN 6
+          PERFORM DELETE-PRD THRU DELETE-EXIT
+       WHEN 7
+          MOVE 'Y' TO WS-EXIT-FLAG
+       WHEN OTHER
+          DISPLAY "Invalid selection - please choose 1-7."
+    END-EVALUATE.
+
+DISPLAY-MENU.
+    DISPLAY " "
+    DISPLAY DIVIDER-LINE
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 7
+       DISPLAY "  " MENU-OPTION(WS-INDEX)
+    END-PERFORM
+    DISPLAY DIVIDER-LINE
+    DISPLAY "Enter your choice (1-7): " WITH NO ADVANCING.
+
+DISPLAY-ALL-PRDS.
+    DISPLAY " "
+    DISPLAY "ALL PRDS ON FILE:"
+
+    OPEN INPUT PRD-FILE
+    IF FILE-STATUS NOT = "00"
+       DISPLAY "Error opening file for PRD display: " FILE-STATUS
+       GO TO DISPLAY-ALL-EXIT
+    END-IF
+
+    PERFORM UNTIL FILE-STATUS = "10"
+       READ PRD-FILE NEXT RECORD
+       IF FILE-STATUS = "00"
+          PERFORM VALIDATE-PRD-RECORD
+          IF WS-RECORD-VALID
+             DISPLAY "  " PRD-ID " | " PRD-TITLE " | "
+                     STATUS-NAME(PRD-STATUS + 1) " | "
+                     PRIORITY-NAME(PRD-PRIORITY) " | "
+                     PRD-COMPLETION-PCT "%"
+          ELSE
+             DISPLAY "  " PRD-ID " | *** SKIPPED - invalid status/"
+                     "priority/completion-pct on file ***"
+          END-IF
+       END-IF
+    END-PERFORM
+
+    CLOSE PRD-FILE.
+
+DISPLAY-ALL-EXIT.
+    EXIT.
+
+SEARCH-PRDS.
+    DISPLAY " "
+    DISPLAY "Enter search keyword: " WITH NO ADVANCING
+    MOVE SPACES TO WS-SEARCH-TERM
+    ACCEPT WS-SEARCH-TERM
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TERM)) TO WS-SEARCH-LEN
+    IF WS-SEARCH-LEN = 0
+       DISPLAY "No keyword entered."
+       GO TO SEARCH-EXIT
+    END-IF
+
+    MOVE 'N' TO WS-FOUND-FLAG
+    DISPLAY " "
+    DISPLAY "SEARCH RESULTS FOR: " FUNCTION TRIM(WS-SEARCH-TERM)
+
+    OPEN INPUT PRD-FILE
+    IF FILE-STATUS NOT = "00"
+       DISPLAY "Error opening file for search: " FILE-STATUS
+       GO TO SEARCH-EXIT
+    END-IF
+
+    PERFORM UNTIL FILE-STATUS = "10"
+       READ PRD-FILE NEXT RECORD
+       IF FILE-STATUS = "00"
+          MOVE ZERO TO WS-MATCH-COUNT
+          INSPECT PRD-TITLE TALLYING WS-MATCH-COUNT
+                  FOR ALL WS-SEARCH-TERM(1:WS-SEARCH-LEN)
+          IF WS-MATCH-COUNT = 0
+             INSPECT PRD-AUTHOR TALLYING WS-MATCH-COUNT
+                     FOR ALL WS-SEARCH-TERM(1:WS-SEARCH-LEN)
+          END-IF
+          IF WS-MATCH-COUNT = 0
+             INSPECT PRD-TAGS TALLYING WS-MATCH-COUNT
+                     FOR ALL WS-SEARCH-TERM(1:WS-SEARCH-LEN)
+          END-IF
+          IF WS-MATCH-COUNT > 0
+             MOVE 'Y' TO WS-FOUND-FLAG
+             PERFORM BUILD-TAG-DISPLAY
+             PERFORM VALIDATE-PRD-RECORD
+             IF WS-RECORD-VALID
+                DISPLAY "  " PRD-ID " | " PRD-TITLE " | "
+                        STATUS-NAME(PRD-STATUS + 1) " | "
+                        PRD-AUTHOR " | Tags: "
+                        FUNCTION TRIM(WS-TAG-DISPLAY)
+             ELSE
+                DISPLAY "  " PRD-ID " | *** SKIPPED - invalid status/"
+                        "priority/completion-pct on file ***"
+             END-IF
+          END-IF
+       END-IF
+    END-PERFORM
+
+    CLOSE PRD-FILE
+
+    IF WS-FOUND-FLAG NOT = 'Y'
+       DISPLAY "No matching PRDs found."
+    END-IF.
+
+SEARCH-EXIT.
+    EXIT.
+
+UPDATE-PRD.
+    DISPLAY " "
+    DISPLAY "Enter PRD ID to update: " WITH NO ADVANCING
+    MOVE SPACES TO WS-KEY-ID
+    ACCEPT WS-KEY-ID
+    MOVE WS-KEY-ID TO PRD-ID
+
+    OPEN I-O PRD-FILE
+    IF FILE-STATUS NOT = "00"
+       DISPLAY "Error opening PRD file for update: " FILE-STATUS
+       GO TO UPDATE-EXIT
+    END-IF
+
+    READ PRD-FILE
+       INVALID KEY
+          DISPLAY "PRD not found: " WS-KEY-ID
+       NOT INVALID KEY
+          MOVE PRD-STATUS TO WS-OLD-STATUS
+          MOVE PRD-COMPLETION-PCT TO WS-OLD-COMPLETION-PCT
+          DISPLAY "Current status: " PRD-STATUS
+                  " (0=Draft 1=In Review 2=Approved 3=In Dev"
+                  " 4=Testing 5=Implemented 6=Archived)"
+          DISPLAY "Enter new status (0-6): " WITH NO ADVANCING
+          ACCEPT PRD-STATUS
+          DISPLAY "Enter new priority (1-4): " WITH NO ADVANCING
+          ACCEPT PRD-PRIORITY
+          DISPLAY "Enter new completion pct (0-100): " WITH NO ADVANCING
+          ACCEPT PRD-COMPLETION-PCT
+          PERFORM VALIDATE-PRD-RECORD
+          IF WS-RECORD-INVALID
+             DISPLAY "Rejected - status must be 0-6, priority 1-4, "
+                     "completion 0-100. PRD not updated."
+          ELSE
+             *> Compute today's date once and share it with
+             *> WRITE-AUDIT-RECORD below, so the record's updated
+             *> date and its audit-trail timestamp always agree
+             ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+             STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+                    WS-CURRENT-DAY DELIMITED BY SIZE
+                    INTO WS-FORMATTED-DATE
+             MOVE WS-FORMATTED-DATE TO PRD-UPDATED-DATE
+             REWRITE PRD-RECORD
+             IF FILE-STATUS NOT = "00"
+                DISPLAY "Error updating PRD record: " FILE-STATUS
+             ELSE
+                DISPLAY "PRD updated successfully."
+                PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-EXIT
+             END-IF
+          END-IF
+    END-READ
+
+    CLOSE PRD-FILE.
+
+UPDATE-EXIT.
+    EXIT.
+
+WRITE-AUDIT-RECORD.
+    *> WS-FORMATTED-DATE was already refreshed by the caller just
+    *> before REWRITE, so the timestamp below uses the same date
+    *> that was moved into PRD-UPDATED-DATE
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    STRING WS-FORMATTED-DATE " " WS-CURRENT-HH ":" WS-CURRENT-MIN
+           ":" WS-CURRENT-SEC DELIMITED BY SIZE
+           INTO WS-AUDIT-TIMESTAMP
+
+    OPEN EXTEND AUDIT-FILE
+    IF AUDIT-STATUS = "35"
+       OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF AUDIT-STATUS NOT = "00"
+       DISPLAY "Error opening audit file: " AUDIT-STATUS
+       GO TO WRITE-AUDIT-EXIT
+    END-IF
+
+    MOVE PRD-ID TO AUDIT-PRD-ID
+    MOVE WS-OLD-STATUS TO AUDIT-OLD-STATUS
+    MOVE PRD-STATUS TO AUDIT-NEW-STATUS
+    MOVE WS-OLD-COMPLETION-PCT TO AUDIT-OLD-COMPLETION-PCT
+    MOVE PRD-COMPLETION-PCT TO AUDIT-NEW-COMPLETION-PCT
+    MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+    WRITE AUDIT-RECORD
+    CLOSE AUDIT-FILE.
+
+WRITE-AUDIT-EXIT.
+    EXIT.
+
+DELETE-PRD.
+    DISPLAY " "
+    DISPLAY "Enter PRD ID to delete: " WITH NO ADVANCING
+    MOVE SPACES TO WS-KEY-ID
+    ACCEPT WS-KEY-ID
+    MOVE WS-KEY-ID TO PRD-ID
+
+    OPEN I-O PRD-FILE
+    IF FILE-STATUS NOT = "00"
+       DISPLAY "Error opening PRD file for delete: " FILE-STATUS
+       GO TO DELETE-EXIT
+    END-IF
+
+    DELETE PRD-FILE RECORD
+       INVALID KEY
+          DISPLAY "PRD not found: " WS-KEY-ID
+       NOT INVALID KEY
+          DISPLAY "PRD deleted: " WS-KEY-ID
+    END-DELETE
+
+    CLOSE PRD-FILE.
+
+DELETE-EXIT.
+    EXIT.
+
 INITIALIZATION.
     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FORMATTED-DATE
     STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-" WS-CURRENT-DAY
            DELIMITED BY SIZE INTO WS-FORMATTED-DATE
     
-    * Initialize sample data
+    *> Initialize sample data
     PERFORM INIT-SAMPLE-DATA
     
-    * Initialize file
-    OPEN OUTPUT PRD-FILE
-    IF FILE-STATUS NOT = "00"
-       DISPLAY "Error opening PRD file: " FILE-STATUS
-       STOP RUN
+    *> Initialize file - only create it if it does not exist yet,
+    *> otherwise leave whatever records are already on it alone
+    OPEN I-O PRD-FILE
+    IF FILE-STATUS = "35"
+       OPEN OUTPUT PRD-FILE
+       IF FILE-STATUS NOT = "00"
+          DISPLAY "Error creating PRD file: " FILE-STATUS
+          STOP RUN
+       END-IF
+    ELSE
+       IF FILE-STATUS NOT = "00"
+          DISPLAY "Error opening PRD file: " FILE-STATUS
+          STOP RUN
+       END-IF
     END-IF
     CLOSE PRD-FILE.
 
@@ -169,7 +509,7 @@ DISPLAY-WELCOME.
     DISPLAY " ".
 
 INIT-SAMPLE-DATA.
-    * Initialize sample PRD data
+    *> Initialize sample PRD data
     MOVE "User Authentication System" TO SAMPLE-TITLE(1)
     MOVE "Implement secure login and registration system with multi-factor authentication" TO SAMPLE-DESC(1)
     MOVE "Security Team" TO SAMPLE-AUTHOR(1)
@@ -253,12 +593,18 @@ LOAD-SAMPLE-DATA-ROUTINE.
        PERFORM CLEANUP
        STOP RUN
     END-IF
-    
-    PERFORM VARYING SAMPLE-COUNTER FROM 1 BY 1 
+
+    *> Reset so the count displayed below reflects this invocation
+    *> only, not any total left over from an earlier menu selection
+    MOVE ZERO TO TOTAL-PRDS
+
+    PERFORM VARYING SAMPLE-COUNTER FROM 1 BY 1
             UNTIL SAMPLE-COUNTER > 10
        
-       * Generate PRD ID
-       STRING "PRD-2025-" SAMPLE-COUNTER 
+       *> Generate PRD ID for the current year - same ID every run for
+       *> a given sample entry, which is what makes CREATE-PRD's
+       *> duplicate-key handling below idempotent across reruns
+       STRING "PRD-" WS-CURRENT-YEAR "-" SAMPLE-COUNTER
               DELIMITED BY SIZE INTO PRD-ID
        
        MOVE SAMPLE-TITLE(SAMPLE-COUNTER) TO PRD-TITLE
@@ -270,229 +616,440 @@ LOAD-SAMPLE-DATA-ROUTINE.
        MOVE WS-FORMATTED-DATE TO PRD-CREATED-DATE
        MOVE WS-FORMATTED-DATE TO PRD-UPDATED-DATE
        
-       * Set tags based on content
+       *> Set tags based on content
+       MOVE SPACES TO PRD-TAGS
        EVALUATE SAMPLE-COUNTER
-          WHEN 1 MOVE "security,authentication,login" TO PRD-TAGS
-          WHEN 2 MOVE "ui,theme,design" TO PRD-TAGS
-          WHEN 3 MOVE "payment,integration,security" TO PRD-TAGS
-          WHEN 4 MOVE "api,performance,security" TO PRD-TAGS
-          WHEN 5 MOVE "mobile,design,ui" TO PRD-TAGS
-          WHEN 6 MOVE "notifications,realtime,platform" TO PRD-TAGS
-          WHEN 7 MOVE "database,performance,optimization" TO PRD-TAGS
-          WHEN 8 MOVE "i18n,localization,global" TO PRD-TAGS
-          WHEN 9 MOVE "cobol,legacy,integration" TO PRD-TAGS
-          WHEN 10 MOVE "reporting,analytics,dashboard" TO PRD-TAGS
+          WHEN 1
+             MOVE "security"       TO PRD-TAG(1)
+             MOVE "authentication" TO PRD-TAG(2)
+             MOVE "login"          TO PRD-TAG(3)
+          WHEN 2
+             MOVE "ui"             TO PRD-TAG(1)
+             MOVE "theme"          TO PRD-TAG(2)
+             MOVE "design"         TO PRD-TAG(3)
+          WHEN 3
+             MOVE "payment"        TO PRD-TAG(1)
+             MOVE "integration"    TO PRD-TAG(2)
+             MOVE "security"       TO PRD-TAG(3)
+          WHEN 4
+             MOVE "api"            TO PRD-TAG(1)
+             MOVE "performance"    TO PRD-TAG(2)
+             MOVE "security"       TO PRD-TAG(3)
+          WHEN 5
+             MOVE "mobile"         TO PRD-TAG(1)
+             MOVE "design"         TO PRD-TAG(2)
+             MOVE "ui"             TO PRD-TAG(3)
+          WHEN 6
+             MOVE "notifications"  TO PRD-TAG(1)
+             MOVE "realtime"       TO PRD-TAG(2)
+             MOVE "platform"       TO PRD-TAG(3)
+          WHEN 7
+             MOVE "database"       TO PRD-TAG(1)
+             MOVE "performance"    TO PRD-TAG(2)
+             MOVE "optimization"   TO PRD-TAG(3)
+          WHEN 8
+             MOVE "i18n"           TO PRD-TAG(1)
+             MOVE "localization"   TO PRD-TAG(2)
+             MOVE "global"         TO PRD-TAG(3)
+          WHEN 9
+             MOVE "cobol"          TO PRD-TAG(1)
+             MOVE "legacy"         TO PRD-TAG(2)
+             MOVE "integration"    TO PRD-TAG(3)
+          WHEN 10
+             MOVE "reporting"      TO PRD-TAG(1)
+             MOVE "analytics"      TO PRD-TAG(2)
+             MOVE "dashboard"      TO PRD-TAG(3)
        END-EVALUATE
        
-       WRITE PRD-RECORD
+       PERFORM CREATE-PRD
+    END-PERFORM
+
+    CLOSE PRD-FILE
+    DISPLAY "Loaded " TOTAL-PRDS " sample PRDs successfully.".
+
+CREATE-PRD.
+    *> Writes a new PRD record, or - when its ID already exists from a
+    *> prior run - rewrites the existing record with the same values
+    *> instead of failing, so this routine can be run more than once
+    WRITE PRD-RECORD
+    IF FILE-STATUS = "22"
+       REWRITE PRD-RECORD
+       IF FILE-STATUS NOT = "00"
+          DISPLAY "Error updating existing PRD record: " FILE-STATUS
+       ELSE
+          ADD 1 TO TOTAL-PRDS
+       END-IF
+    ELSE
        IF FILE-STATUS NOT = "00"
           DISPLAY "Error writing PRD record: " FILE-STATUS
        ELSE
           ADD 1 TO TOTAL-PRDS
        END-IF
-    END-PERFORM
-    
-    CLOSE PRD-FILE
-    DISPLAY "Loaded " TOTAL-PRDS " sample PRDs successfully.".
+    END-IF.
 
 GENERATE-ANALYTICS.
-    * Initialize counters
+    *> Initialize counters and result buffers for a fresh pass
     MOVE ZERO TO TOTAL-PRDS
+    MOVE ZERO TO CRITICAL-COUNT
+    MOVE ZERO TO HIGH-COMPLETION-COUNT
     PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 7
        MOVE ZERO TO STATUS-COUNTERS(WS-INDEX)
     END-PERFORM
-    
+
     PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 4
        MOVE ZERO TO PRIORITY-COUNTERS(WS-INDEX)
     END-PERFORM
-    
+
     MOVE ZERO TO TOTAL-COMPLETION
-    
+    MOVE ZERO TO WS-EXCEPTION-COUNT
+    MOVE ZERO TO TAG-BREAKDOWN-COUNT
+
+    *> Pick up any checkpoint left by a pass that did not finish
+    MOVE ZERO TO WS-CHECKPOINT-COUNT
+    OPEN INPUT CHECKPOINT-FILE
+    IF CKPT-STATUS = "00"
+       READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNT
+       CLOSE CHECKPOINT-FILE
+    END-IF
+
     OPEN INPUT PRD-FILE
     IF FILE-STATUS NOT = "00"
        DISPLAY "Error opening PRD file for analytics: " FILE-STATUS
        GO TO ANALYTICS-EXIT
     END-IF
-    
-    * Read all records and calculate statistics
+
+    PERFORM START-DASHBOARD-REPORT
+
+    *> Single pass: accumulate status/priority/completion statistics
+    *> and the critical/high-completion lists for every valid record -
+    *> only the detail report/CSV/exception lines are skipped for
+    *> records at or before the checkpoint, since those were already
+    *> written to PRDREPORT.TXT/PRDEXPORT.CSV/PRDEXCEPT.TXT last pass
+    MOVE ZERO TO WS-RECORD-SEQ
     PERFORM UNTIL FILE-STATUS = "10"
        READ PRD-FILE NEXT RECORD
        IF FILE-STATUS = "00"
-          ADD 1 TO TOTAL-PRDS
-          ADD 1 TO STATUS-COUNTERS(PRD-STATUS + 1)
-          ADD 1 TO PRIORITY-COUNTERS(PRD-PRIORITY)
-          ADD PRD-COMPLETION-PCT TO TOTAL-COMPLETION
+          ADD 1 TO WS-RECORD-SEQ
+          PERFORM VALIDATE-PRD-RECORD
+
+          IF WS-RECORD-VALID
+             ADD 1 TO TOTAL-PRDS
+             ADD 1 TO STATUS-COUNTERS(PRD-STATUS + 1)
+             ADD 1 TO PRIORITY-COUNTERS(PRD-PRIORITY)
+             ADD PRD-COMPLETION-PCT TO TOTAL-COMPLETION
+             PERFORM TALLY-RECORD-TAGS
+             *> Critical/high-completion lists are rebuilt from every
+             *> valid record on every pass, same as the counters above,
+             *> so a resumed pass shows the full lists rather than just
+             *> the records read since the checkpoint
+             IF PRD-PRIORITY = 4
+                PERFORM BUFFER-CRITICAL-PRD
+             END-IF
+             IF PRD-COMPLETION-PCT >= 80
+                PERFORM BUFFER-HIGH-COMPLETION-PRD
+             END-IF
+          ELSE
+             *> Counted on every pass, same as the counters above, so
+             *> the total printed at the end of PRDEXCEPT.TXT covers
+             *> exceptions written before an earlier checkpoint too -
+             *> only the detail line itself is skipped for those
+             ADD 1 TO WS-EXCEPTION-COUNT
+          END-IF
+
+          IF WS-RECORD-SEQ > WS-CHECKPOINT-COUNT
+             IF WS-RECORD-VALID
+                PERFORM APPEND-DASHBOARD-REPORT-LINE
+             ELSE
+                PERFORM WRITE-EXCEPTION-RECORD
+             END-IF
+             PERFORM SAVE-CHECKPOINT
+          END-IF
        END-IF
     END-PERFORM
-    
-    * Calculate average completion
+
+    CLOSE PRD-FILE
+
+    *> Calculate average completion before the report is finished, so
+    *> the "Average Completion" line it writes reflects this pass
+    *> instead of whatever was left over from the previous one
     IF TOTAL-PRDS > 0
        COMPUTE WS-TEMP-CALC = TOTAL-COMPLETION / TOTAL-PRDS
        MOVE WS-TEMP-CALC TO AVERAGE-COMPLETION
+    ELSE
+       MOVE ZERO TO AVERAGE-COMPLETION
     END-IF
-    
-    CLOSE PRD-FILE
-    
+
+    PERFORM FINISH-DASHBOARD-REPORT
+    PERFORM CLEAR-CHECKPOINT.
+
 ANALYTICS-EXIT.
     EXIT.
 
+START-DASHBOARD-REPORT.
+    IF WS-CHECKPOINT-COUNT = 0
+       OPEN OUTPUT REPORT-FILE
+       IF REPORT-STATUS NOT = "00"
+          DISPLAY "Error creating report file: " REPORT-STATUS
+       ELSE
+          MOVE MAIN-HEADER TO REPORT-LINE
+          WRITE REPORT-LINE
+          MOVE VERSION-HEADER TO REPORT-LINE
+          WRITE REPORT-LINE
+          MOVE DIVIDER-LINE TO REPORT-LINE
+          WRITE REPORT-LINE
+          MOVE "DETAILED PRD INFORMATION:" TO REPORT-LINE
+          WRITE REPORT-LINE
+          MOVE DIVIDER-LINE TO REPORT-LINE
+          WRITE REPORT-LINE
+       END-IF
+
+       OPEN OUTPUT CSV-FILE
+       IF CSV-STATUS NOT = "00"
+          DISPLAY "Error creating CSV export file: " CSV-STATUS
+       ELSE
+          MOVE "PRD-ID,TITLE,AUTHOR,STATUS,PRIORITY,COMPLETION-PCT,CREATED-DATE,UPDATED-DATE,TAGS"
+               TO CSV-LINE
+          WRITE CSV-LINE
+       END-IF
+
+       OPEN OUTPUT EXCEPTION-FILE
+       IF EXCEPTION-STATUS NOT = "00"
+          DISPLAY "Error creating exceptions file: " EXCEPTION-STATUS
+       ELSE
+          MOVE "PRD RECORDS FAILING FIELD VALIDATION:" TO EXCEPTION-LINE
+          WRITE EXCEPTION-LINE
+          MOVE DIVIDER-LINE TO EXCEPTION-LINE
+          WRITE EXCEPTION-LINE
+       END-IF
+    ELSE
+       *> Resuming an interrupted pass - append after what was
+       *> already written instead of starting the report over
+       OPEN EXTEND REPORT-FILE
+       IF REPORT-STATUS NOT = "00"
+          DISPLAY "Error resuming report file: " REPORT-STATUS
+       END-IF
+
+       OPEN EXTEND CSV-FILE
+       IF CSV-STATUS NOT = "00"
+          DISPLAY "Error resuming CSV export file: " CSV-STATUS
+       END-IF
+
+       OPEN EXTEND EXCEPTION-FILE
+       IF EXCEPTION-STATUS NOT = "00"
+          DISPLAY "Error resuming exceptions file: " EXCEPTION-STATUS
+       END-IF
+    END-IF.
+
+VALIDATE-PRD-RECORD.
+    SET WS-RECORD-VALID TO TRUE
+    IF PRD-STATUS < 0 OR PRD-STATUS > 6
+       SET WS-RECORD-INVALID TO TRUE
+    END-IF
+    IF PRD-PRIORITY < 1 OR PRD-PRIORITY > 4
+       SET WS-RECORD-INVALID TO TRUE
+    END-IF
+    IF PRD-COMPLETION-PCT < 0 OR PRD-COMPLETION-PCT > 100
+       SET WS-RECORD-INVALID TO TRUE
+    END-IF.
+
+WRITE-EXCEPTION-RECORD.
+    IF EXCEPTION-STATUS = "00"
+       STRING "ID: " PRD-ID " | Title: " PRD-TITLE
+              " | Status: " PRD-STATUS " | Priority: " PRD-PRIORITY
+              " | Completion: " PRD-COMPLETION-PCT
+              DELIMITED BY SIZE INTO EXCEPTION-LINE
+       WRITE EXCEPTION-LINE
+    END-IF.
+
+APPEND-DASHBOARD-REPORT-LINE.
+    PERFORM BUILD-TAG-DISPLAY
+    IF REPORT-STATUS = "00"
+       STRING "ID: " PRD-ID " | Title: " PRD-TITLE
+              DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE
+
+       STRING "Author: " PRD-AUTHOR " | Status: "
+              STATUS-NAME(PRD-STATUS + 1)
+              DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE
+
+       STRING "Priority: " PRIORITY-NAME(PRD-PRIORITY)
+              " | Completion: " PRD-COMPLETION-PCT "%"
+              DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE
+
+       STRING "Description: " PRD-DESCRIPTION
+              DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE
+
+       STRING "Tags: " FUNCTION TRIM(WS-TAG-DISPLAY)
+              DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE
+
+       MOVE SPACES TO REPORT-LINE
+       WRITE REPORT-LINE
+    END-IF
+
+    IF CSV-STATUS = "00"
+       STRING FUNCTION TRIM(PRD-ID) "," FUNCTION TRIM(PRD-TITLE) ","
+              FUNCTION TRIM(PRD-AUTHOR) ","
+              FUNCTION TRIM(STATUS-NAME(PRD-STATUS + 1)) ","
+              FUNCTION TRIM(PRIORITY-NAME(PRD-PRIORITY)) ","
+              PRD-COMPLETION-PCT "," PRD-CREATED-DATE ","
+              PRD-UPDATED-DATE "," QUOTE FUNCTION TRIM(WS-TAG-DISPLAY)
+              QUOTE DELIMITED BY SIZE INTO CSV-LINE
+       WRITE CSV-LINE
+    END-IF.
+
+FINISH-DASHBOARD-REPORT.
+    IF REPORT-STATUS = "00"
+       STRING "Total PRDs: " TOTAL-PRDS
+              DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE
+
+       STRING "Average Completion: " AVERAGE-COMPLETION "%"
+              DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE
+
+       CLOSE REPORT-FILE
+       DISPLAY "Report generated successfully: PRDREPORT.TXT"
+    END-IF
+
+    IF CSV-STATUS = "00"
+       CLOSE CSV-FILE
+       DISPLAY "CSV export generated successfully: PRDEXPORT.CSV"
+    END-IF
+
+    IF EXCEPTION-STATUS = "00"
+       STRING "Total records failing validation: " WS-EXCEPTION-COUNT
+              DELIMITED BY SIZE INTO EXCEPTION-LINE
+       WRITE EXCEPTION-LINE
+       CLOSE EXCEPTION-FILE
+       IF WS-EXCEPTION-COUNT > 0
+          DISPLAY "Validation exceptions written to: PRDEXCEPT.TXT"
+       END-IF
+    END-IF.
+
+BUFFER-CRITICAL-PRD.
+    ADD 1 TO CRITICAL-COUNT
+    MOVE PRD-TITLE TO CRITICAL-TITLE(CRITICAL-COUNT)
+    MOVE STATUS-NAME(PRD-STATUS + 1) TO CRITICAL-STATUS-TXT(CRITICAL-COUNT)
+    MOVE PRD-COMPLETION-PCT TO CRITICAL-PCT(CRITICAL-COUNT).
+
+BUFFER-HIGH-COMPLETION-PRD.
+    ADD 1 TO HIGH-COMPLETION-COUNT
+    MOVE PRD-TITLE TO HIGH-COMPLETION-TITLE(HIGH-COMPLETION-COUNT)
+    MOVE PRIORITY-NAME(PRD-PRIORITY)
+         TO HIGH-COMPLETION-PRIORITY-TXT(HIGH-COMPLETION-COUNT)
+    MOVE PRD-COMPLETION-PCT TO HIGH-COMPLETION-PCT(HIGH-COMPLETION-COUNT).
+
+BUILD-TAG-DISPLAY.
+    *> Join the non-blank tag elements into one comma-separated string
+    *> for the report and CSV export
+    MOVE SPACES TO WS-TAG-DISPLAY
+    PERFORM VARYING WS-TAG-INDEX FROM 1 BY 1 UNTIL WS-TAG-INDEX > 5
+       IF PRD-TAG(WS-TAG-INDEX) NOT = SPACES
+          IF WS-TAG-DISPLAY = SPACES
+             MOVE FUNCTION TRIM(PRD-TAG(WS-TAG-INDEX)) TO WS-TAG-DISPLAY
+          ELSE
+             STRING FUNCTION TRIM(WS-TAG-DISPLAY) ","
+                    FUNCTION TRIM(PRD-TAG(WS-TAG-INDEX))
+                    DELIMITED BY SIZE INTO WS-TAG-DISPLAY
+          END-IF
+       END-IF
+    END-PERFORM.
+
+TALLY-RECORD-TAGS.
+    *> Add each of this record's tags into the running tag-breakdown
+    *> counts kept for the dashboard's TAG BREAKDOWN section
+    PERFORM VARYING WS-TAG-INDEX FROM 1 BY 1 UNTIL WS-TAG-INDEX > 5
+       IF PRD-TAG(WS-TAG-INDEX) NOT = SPACES
+          PERFORM FIND-OR-INCREMENT-TAG
+       END-IF
+    END-PERFORM.
+
+FIND-OR-INCREMENT-TAG.
+    MOVE 'N' TO WS-TAG-FOUND-FLAG
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > TAG-BREAKDOWN-COUNT
+       IF TAG-BREAKDOWN-NAME(WS-INDEX) = PRD-TAG(WS-TAG-INDEX)
+          ADD 1 TO TAG-BREAKDOWN-TALLY(WS-INDEX)
+          MOVE 'Y' TO WS-TAG-FOUND-FLAG
+       END-IF
+    END-PERFORM
+    IF NOT WS-TAG-FOUND AND TAG-BREAKDOWN-COUNT < 100
+       ADD 1 TO TAG-BREAKDOWN-COUNT
+       MOVE PRD-TAG(WS-TAG-INDEX) TO TAG-BREAKDOWN-NAME(TAG-BREAKDOWN-COUNT)
+       MOVE 1 TO TAG-BREAKDOWN-TALLY(TAG-BREAKDOWN-COUNT)
+    END-IF.
+
+SAVE-CHECKPOINT.
+    *> Persist how many records have been fully reported so a run
+    *> that dies partway through can resume after the last one saved
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF CKPT-STATUS = "00"
+       MOVE WS-RECORD-SEQ TO CHECKPOINT-LINE
+       WRITE CHECKPOINT-LINE
+       CLOSE CHECKPOINT-FILE
+    END-IF.
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF CKPT-STATUS = "00"
+       MOVE ZERO TO CHECKPOINT-LINE
+       WRITE CHECKPOINT-LINE
+       CLOSE CHECKPOINT-FILE
+    END-IF.
+
 DISPLAY-DASHBOARD.
     DISPLAY " "
     DISPLAY DIVIDER-LINE
     DISPLAY "PRD MANAGEMENT DASHBOARD"
     DISPLAY DIVIDER-LINE
-    
+
     DISPLAY "Total PRDs: " TOTAL-PRDS
     DISPLAY "Average Completion: " AVERAGE-COMPLETION "%"
-    
+
     DISPLAY " "
     DISPLAY "STATUS DISTRIBUTION:"
     PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 7
        IF STATUS-COUNTERS(WS-INDEX) > 0
-          DISPLAY "  " STATUS-NAME(WS-INDEX) ": " 
+          DISPLAY "  " STATUS-NAME(WS-INDEX) ": "
                   STATUS-COUNTERS(WS-INDEX)
        END-IF
     END-PERFORM
-    
+
     DISPLAY " "
     DISPLAY "PRIORITY DISTRIBUTION:"
     PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 4
        IF PRIORITY-COUNTERS(WS-INDEX) > 0
-          DISPLAY "  " PRIORITY-NAME(WS-INDEX) ": " 
+          DISPLAY "  " PRIORITY-NAME(WS-INDEX) ": "
                   PRIORITY-COUNTERS(WS-INDEX)
        END-IF
     END-PERFORM
-    
-    PERFORM DISPLAY-CRITICAL-PRDS
-    PERFORM DISPLAY-HIGH-COMPLETION-PRDS
-    PERFORM GENERATE-SUMMARY-REPORT.
 
-DISPLAY-CRITICAL-PRDS.
     DISPLAY " "
     DISPLAY "CRITICAL PRIORITY PRDS:"
-    
-    OPEN INPUT PRD-FILE
-    IF FILE-STATUS NOT = "00"
-       DISPLAY "Error opening file for critical PRD display"
-       GO TO CRITICAL-EXIT
-    END-IF
-    
-    PERFORM UNTIL FILE-STATUS = "10"
-       READ PRD-FILE NEXT RECORD
-       IF FILE-STATUS = "00"
-          IF PRD-PRIORITY = 4
-             DISPLAY "  [CRITICAL] " PRD-TITLE " - " 
-                     STATUS-NAME(PRD-STATUS + 1) " (" 
-                     PRD-COMPLETION-PCT "%)"
-          END-IF
-       END-IF
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > CRITICAL-COUNT
+       DISPLAY "  [CRITICAL] " CRITICAL-TITLE(WS-INDEX) " - "
+               CRITICAL-STATUS-TXT(WS-INDEX) " ("
+               CRITICAL-PCT(WS-INDEX) "%)"
     END-PERFORM
-    
-    CLOSE PRD-FILE
-    
-CRITICAL-EXIT.
-    EXIT.
 
-DISPLAY-HIGH-COMPLETION-PRDS.
     DISPLAY " "
     DISPLAY "HIGH COMPLETION PRDS (80%+):"
-    
-    OPEN INPUT PRD-FILE
-    IF FILE-STATUS NOT = "00"
-       DISPLAY "Error opening file for high completion display"
-       GO TO HIGH-COMPLETION-EXIT
-    END-IF
-    
-    PERFORM UNTIL FILE-STATUS = "10"
-       READ PRD-FILE NEXT RECORD
-       IF FILE-STATUS = "00"
-          IF PRD-COMPLETION-PCT >= 80
-             DISPLAY "  [" PRD-COMPLETION-PCT "%] " PRD-TITLE 
-                     " - " PRIORITY-NAME(PRD-PRIORITY)
-          END-IF
-       END-IF
+    PERFORM VARYING WS-INDEX FROM 1 BY 1
+            UNTIL WS-INDEX > HIGH-COMPLETION-COUNT
+       DISPLAY "  [" HIGH-COMPLETION-PCT(WS-INDEX) "%] "
+               HIGH-COMPLETION-TITLE(WS-INDEX) " - "
+               HIGH-COMPLETION-PRIORITY-TXT(WS-INDEX)
     END-PERFORM
-    
-    CLOSE PRD-FILE
-    
-HIGH-COMPLETION-EXIT.
-    EXIT.
 
-GENERATE-SUMMARY-REPORT.
     DISPLAY " "
-    DISPLAY "Generating comprehensive PRD report..."
-    
-    OPEN OUTPUT REPORT-FILE
-    IF REPORT-STATUS NOT = "00"
-       DISPLAY "Error creating report file: " REPORT-STATUS
-       GO TO REPORT-EXIT
-    END-IF
-    
-    * Write report header
-    MOVE MAIN-HEADER TO REPORT-LINE
-    WRITE REPORT-LINE
-    MOVE VERSION-HEADER TO REPORT-LINE
-    WRITE REPORT-LINE
-    MOVE DIVIDER-LINE TO REPORT-LINE
-    WRITE REPORT-LINE
-    
-    * Write summary statistics
-    STRING "Total PRDs: " TOTAL-PRDS 
-           DELIMITED BY SIZE INTO REPORT-LINE
-    WRITE REPORT-LINE
-    
-    STRING "Average Completion: " AVERAGE-COMPLETION "%" 
-           DELIMITED BY SIZE INTO REPORT-LINE
-    WRITE REPORT-LINE
-    
-    MOVE SPACES TO REPORT-LINE
-    WRITE REPORT-LINE
-    
-    * Write detailed PRD information
-    MOVE "DETAILED PRD INFORMATION:" TO REPORT-LINE
-    WRITE REPORT-LINE
-    MOVE DIVIDER-LINE TO REPORT-LINE
-    WRITE REPORT-LINE
-    
-    OPEN INPUT PRD-FILE
-    IF FILE-STATUS = "00"
-       PERFORM UNTIL FILE-STATUS = "10"
-          READ PRD-FILE NEXT RECORD
-          IF FILE-STATUS = "00"
-             STRING "ID: " PRD-ID " | Title: " PRD-TITLE
-                    DELIMITED BY SIZE INTO REPORT-LINE
-             WRITE REPORT-LINE
-             
-             STRING "Author: " PRD-AUTHOR " | Status: " 
-                    STATUS-NAME(PRD-STATUS + 1)
-                    DELIMITED BY SIZE INTO REPORT-LINE
-             WRITE REPORT-LINE
-             
-             STRING "Priority: " PRIORITY-NAME(PRD-PRIORITY) 
-                    " | Completion: " PRD-COMPLETION-PCT "%"
-                    DELIMITED BY SIZE INTO REPORT-LINE
-             WRITE REPORT-LINE
-             
-             STRING "Description: " PRD-DESCRIPTION
-                    DELIMITED BY SIZE INTO REPORT-LINE
-             WRITE REPORT-LINE
-             
-             STRING "Tags: " PRD-TAGS
-                    DELIMITED BY SIZE INTO REPORT-LINE
-             WRITE REPORT-LINE
-             
-             MOVE SPACES TO REPORT-LINE
-             WRITE REPORT-LINE
-          END-IF
-       END-PERFORM
-       CLOSE PRD-FILE
-    END-IF
-    
-    CLOSE REPORT-FILE
-    DISPLAY "Report generated successfully: PRDREPORT.TXT"
-    
-REPORT-EXIT.
-    EXIT.
+    DISPLAY "TAG BREAKDOWN:"
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > TAG-BREAKDOWN-COUNT
+       DISPLAY "  " TAG-BREAKDOWN-NAME(WS-INDEX) ": "
+               TAG-BREAKDOWN-TALLY(WS-INDEX)
+    END-PERFORM.
 
 CLEANUP.
     DISPLAY " "
